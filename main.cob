@@ -4,48 +4,454 @@
        environment division.
        configuration section.
        special-names.
-           decimal-point is comma. 
+           decimal-point is comma.
+
+       input-output section.
+       file-control.
+      *> Der indizierte Dateitreiber ist in dieser GnuCOBOL-Umgebung
+      *> nicht verfuegbar, daher ORGANIZATION RELATIVE mit KONTO-NR als
+      *> RELATIVE KEY (s. copybooks/konto-satz.cpy).
+           select KONTO-DATEI assign to "KONTODAT"
+               organization is relative
+               access mode is dynamic
+               relative key is WS-KONTO-REL-KEY
+               file status is WS-KONTO-STATUS.
+
+      *> Taegliches Transaktionsprotokoll - wird fortlaufend ergaenzt
+      *> (OPEN EXTEND), s. copybooks/trans-satz.cpy.
+           select TRANS-DATEI assign to "TRANSDAT"
+               organization is line sequential
+               file status is WS-TRANS-STATUS.
 
        data division.
+       file section.
+       fd  KONTO-DATEI.
+       copy "konto-satz.cpy".
+
+       fd  TRANS-DATEI.
+       copy "trans-satz.cpy".
+
        working-storage section.
-       
+
+       01 WS-KONTO-REL-KEY                    PIC 9(6).
+       01 WS-KONTO-STATUS                     PIC XX.
+           88 KONTO-STATUS-OK                 VALUE "00".
+           88 KONTO-STATUS-NICHT-GEFUNDEN     VALUE "23", "35".
+
+       01 WS-KONTO-VORHANDEN                  PIC X VALUE "N".
+           88 KONTO-VORHANDEN                 VALUE "J".
+
+      *> KONTO-NR dient direkt als RELATIVE KEY, d.h. als physische
+      *> Satznummer in KONTODAT (s. copybooks/konto-satz.cpy) - eine
+      *> frei eingegebene Kontonummer wuerde die Datei daher bis zu
+      *> dieser Satznummer auffuellen. WS-MAX-KONTO-NR begrenzt die
+      *> Kontonummer auf einen Bereich, der fuer diese Bank ausreicht,
+      *> ohne die Datei unnoetig aufzublaehen.
+       01 WS-MAX-KONTO-NR                     PIC 9(6) VALUE 9999.
+       01 WS-KONTO-NR-GUELTIG                 PIC X VALUE "N".
+           88 KONTO-NR-GUELTIG                VALUE "J".
+       01 WS-KONTO-NR-VERSUCHE                PIC 9(2) VALUE ZERO.
+
+       01 WS-TRANS-STATUS                     PIC XX.
+           88 TRANS-STATUS-OK                 VALUE "00".
+       01 WS-JETZT                            PIC X(21).
+       01 WS-TRANS-ART                        PIC X(12).
+       01 WS-TRANS-REF                        PIC 9(14) VALUE ZERO.
+
+       01 WS-BETRAG-GEDECKT                   PIC X VALUE "N".
+           88 BETRAG-GEDECKT                  VALUE "J".
+
+      *> Validierung der Menuewahl, damit ein Tippfehler nicht die
+      *> Sitzung abbricht, sondern einfach erneut gefragt wird. Eine
+      *> Obergrenze der Versuche sorgt dafuer, dass eine Eingabe ohne
+      *> Ende (z.B. Stdin auf EOF) nicht zu einer Endlosschleife fuehrt.
+       01 WS-WAHL-EINGABE                     PIC X(1).
+       01 WS-WAHL-GUELTIG                     PIC X VALUE "N".
+           88 WAHL-GUELTIG                    VALUE "J".
+       01 WS-WAHL-VERSUCHE                    PIC 9(2) VALUE ZERO.
+       01 WS-MAX-VERSUCHE                     PIC 9(2) VALUE 5.
+
+      *> Validierung des eingegebenen Betrags (Ziffern/Komma statt
+      *> alphabetischem Muell, und staerker als 0), mit derselben
+      *> Versuchsobergrenze wie WS-WAHL-VERSUCHE.
+       01 WS-BETRAG-EINGABE                   PIC X(10).
+       01 WS-BETRAG-FORMAT-OK                 PIC X VALUE "N".
+           88 BETRAG-FORMAT-OK                VALUE "J".
+       01 WS-BETRAG-PRUEF                     PIC S9(7)V99.
+       01 WS-BETRAG-VERSUCHE                  PIC 9(2) VALUE ZERO.
+
+      *> Zeigt an, ob KONTO-SPEICHERN den neuen Saldo tatsaechlich
+      *> geschrieben hat - eine fehlgeschlagene Buchung darf nicht
+      *> trotzdem im Transaktionsprotokoll landen.
+       01 WS-KONTO-SPEICHERN-OK               PIC X VALUE "N".
+           88 KONTO-SPEICHERN-OK              VALUE "J".
+
+      *> Konto und Saldo der gerade gebuchten Seite einer Transaktion;
+      *> von BETRAG-GUTSCHREIBEN/BETRAG-BELASTEN benutzt, damit dieselbe
+      *> Buchungslogik sowohl fuer das eigene Konto (EINZAHLEN/AUSZAHLEN/
+      *> ZINSEN) als auch fuer beide Seiten einer UEBERWEISUNG gilt.
+       01 WS-BUCHUNG-KONTO-NR                 PIC 9(6).
+       01 WS-BUCHUNG-SALDO                    PIC 9(7)V99.
+
+       01 WS-ZIEL-KONTO-NR                    PIC 9(6).
+       01 WS-ZIEL-GUTHABEN                    PIC 9(7)V99.
+       01 WS-QUELLE-KONTO-NR                  PIC 9(6).
+
+      *> Monatlicher Zinssatz fuer WAHL=4 (ZINSEN BERECHNEN), z.Zt.
+      *> 0,5 % - hier zentral aenderbar.
+       01 WS-ZINSSATZ                         PIC 9V9(4) VALUE 0,0050.
+
        01 WAHL                                PIC 9(1).
-       01 Betrag                              PIC 9(7),99.                           
+       01 Betrag                              PIC 9(7)V99.
        01 Betrag-Formatiert                   PIC Z.ZZZ.ZZ9,99.
 
-       01 Guthaben                            PIC 9(7)V99 VALUE 1000,00.
+       01 Guthaben                            PIC 9(7)V99.
 
        01 Guthaben-Display                    PIC Z.ZZZ.ZZ9,99.
 
 
        procedure division.
+       HAUPT-ABLAUF.
            display "Willkommen bei der Erkan-Bank".
+           perform KONTO-LADEN.
+           perform TRANS-DATEI-OEFFNEN.
+
            display "Was möchtest du tun?".
            display "1 - EINZAHLEN".
-           display "2 - AUSZAHLEN".    
-           display "3 - KONTOSTAND".       
-           Accept WAHL.
+           display "2 - AUSZAHLEN".
+           display "3 - KONTOSTAND".
+           display "4 - ZINSEN BERECHNEN".
+           display "5 - UEBERWEISEN".
+           perform WAHL-EINLESEN.
 
 
 
            if WAHL = 1 then
                display "Du hast du fuer EINZAHLEN entscheiden"
                display "Bitte gib den Betrag an, die du einzahlen willst"
-               Accept Betrag
-               display "Der Bertrag von" Betrag-Formatiert " eingezahlt"
+               perform BETRAG-EINLESEN
+               move KONTO-NR to WS-BUCHUNG-KONTO-NR
+               move Guthaben to WS-BUCHUNG-SALDO
+               move "EINZAHLEN" to WS-TRANS-ART
+               perform BETRAG-GUTSCHREIBEN
+               if KONTO-SPEICHERN-OK
+                   move WS-BUCHUNG-SALDO to Guthaben
+                   display "Der Bertrag von" Betrag-Formatiert " eingezahlt"
+               end-if
            else if WAHL = 2 then
                display "Du hast dich fuer AUSZAHLEN entschieden"
-               display "Wie viel moechtest du den auszahlen?"
-               accept Betrag
-               display " Du hast " Betrag-Formatiert " ausgezahlt"
+               move "N" to WS-BETRAG-GEDECKT
+               perform until BETRAG-GEDECKT
+                   display "Wie viel moechtest du den auszahlen?"
+                   perform BETRAG-EINLESEN
+                   move Betrag to Betrag-Formatiert
+                   if Betrag > Guthaben
+                       move Guthaben to Guthaben-Display
+                       display "Nicht genuegend Guthaben! Dein Kontostand liegt bei "
+                           Guthaben-Display " Euro"
+                   else
+                       move "J" to WS-BETRAG-GEDECKT
+                   end-if
+               end-perform
+               move KONTO-NR to WS-BUCHUNG-KONTO-NR
+               move Guthaben to WS-BUCHUNG-SALDO
+               move "AUSZAHLEN" to WS-TRANS-ART
+               perform BETRAG-BELASTEN
+               if KONTO-SPEICHERN-OK
+                   move WS-BUCHUNG-SALDO to Guthaben
+                   display " Du hast " Betrag-Formatiert " ausgezahlt"
+               end-if
 
            else if WAHL = 3 then
                move Guthaben to Guthaben-Display
-               display "Dein Kontostand liegt bei " Guthaben " Euro"
-           else    
-               display "Ungueltige Wahl! Bitte waehle 1 und 2"
+               display "Dein Kontostand liegt bei " Guthaben-Display " Euro"
+           else if WAHL = 4 then
+               display "Du hast dich fuer ZINSEN BERECHNEN entschieden"
+               compute Betrag rounded = Guthaben * WS-ZINSSATZ
+               move KONTO-NR to WS-BUCHUNG-KONTO-NR
+               move Guthaben to WS-BUCHUNG-SALDO
+               move "ZINSEN" to WS-TRANS-ART
+               perform BETRAG-GUTSCHREIBEN
+               if KONTO-SPEICHERN-OK
+                   move WS-BUCHUNG-SALDO to Guthaben
+                   display "Es wurden " Betrag-Formatiert " Zinsen gutgeschrieben"
+               end-if
+           else if WAHL = 5 then
+               perform UEBERWEISEN-VERARBEITEN
+           else
+               display "Ungueltige Wahl! Bitte waehle 1 bis 5"
            end-if.
 
+           perform KONTO-DATEI-SCHLIESSEN.
+           perform TRANS-DATEI-SCHLIESSEN.
            stop run.
 
-           
+       KONTO-LADEN.
+      *> Oeffnet die Kontenstammdatei, fragt die Kontonummer ab und
+      *> laedt den zugehoerigen Kontostand. Ist die Kontonummer noch
+      *> nicht vergeben, wird dafuer ein neues Konto angelegt, damit
+      *> die Bank mehr als einen Kunden bedienen kann.
+           open i-o KONTO-DATEI
+           if KONTO-STATUS-NICHT-GEFUNDEN
+               open output KONTO-DATEI
+               close KONTO-DATEI
+               open i-o KONTO-DATEI
+           end-if
+
+           move "N" to WS-KONTO-NR-GUELTIG
+           move ZERO to WS-KONTO-NR-VERSUCHE
+           perform until KONTO-NR-GUELTIG or WS-KONTO-NR-VERSUCHE >= WS-MAX-VERSUCHE
+               display "Bitte gib deine Kontonummer an (1 bis " WS-MAX-KONTO-NR ")"
+               accept KONTO-NR
+               add 1 to WS-KONTO-NR-VERSUCHE
+               if KONTO-NR >= 1 and KONTO-NR <= WS-MAX-KONTO-NR
+                   move "J" to WS-KONTO-NR-GUELTIG
+               else
+                   display "Ungueltige Kontonummer! Bitte eine Zahl von 1 bis "
+                       WS-MAX-KONTO-NR " eingeben"
+               end-if
+           end-perform
+
+           if not KONTO-NR-GUELTIG
+               display "Keine gueltige Kontonummer erhalten - Sitzung wird beendet"
+               close KONTO-DATEI
+               stop run
+           end-if
+
+           move KONTO-NR to WS-KONTO-REL-KEY
+           read KONTO-DATEI
+               invalid key
+                   move "N" to WS-KONTO-VORHANDEN
+               not invalid key
+                   move "J" to WS-KONTO-VORHANDEN
+           end-read
+
+           if not KONTO-VORHANDEN
+               display "Dieses Konto gibt es noch nicht - es wird neu angelegt"
+               display "Bitte gib den Namen des Kontoinhabers an"
+               accept KONTO-INHABER
+               move 0,00 to KONTO-GUTHABEN
+               write KONTO-SATZ
+           end-if
+
+           display "Willkommen, " KONTO-INHABER
+           move KONTO-GUTHABEN to Guthaben.
+
+       BETRAG-GUTSCHREIBEN.
+      *> Gemeinsamer Buchungsweg fuer jede Gutschrift auf ein Konto
+      *> (EINZAHLEN, ZINSEN BERECHNEN, die Haben-Seite einer
+      *> UEBERWEISUNG, ...): WS-BUCHUNG-KONTO-NR/-SALDO und Betrag
+      *> muessen vom Aufrufer vorbelegt sein; WS-BUCHUNG-SALDO traegt
+      *> hinterher den neuen Saldo des gebuchten Kontos.
+           move Betrag to Betrag-Formatiert
+           add Betrag to WS-BUCHUNG-SALDO
+           perform KONTO-SPEICHERN
+           if KONTO-SPEICHERN-OK
+               perform TRANSAKTION-PROTOKOLLIEREN
+           end-if.
+
+       BETRAG-BELASTEN.
+      *> Gemeinsamer Buchungsweg fuer jede Belastung eines Kontos
+      *> (AUSZAHLEN, die Soll-Seite einer UEBERWEISUNG, ...), sonst
+      *> analog zu BETRAG-GUTSCHREIBEN.
+           move Betrag to Betrag-Formatiert
+           subtract Betrag from WS-BUCHUNG-SALDO
+           perform KONTO-SPEICHERN
+           if KONTO-SPEICHERN-OK
+               perform TRANSAKTION-PROTOKOLLIEREN
+           end-if.
+
+       KONTO-SPEICHERN.
+      *> Schreibt WS-BUCHUNG-SALDO in den Kontostammsatz des Kontos
+      *> WS-BUCHUNG-KONTO-NR zurueck. Der Satz wird dafuer zuerst neu
+      *> eingelesen, damit Kontoinhaber & Co. unabhaengig vom zuletzt
+      *> im Puffer gelesenen Konto erhalten bleiben. WS-KONTO-SPEICHERN-OK
+      *> zeigt dem Aufrufer, ob die Buchung tatsaechlich geschrieben wurde,
+      *> damit ein fehlgeschlagenes REWRITE nicht trotzdem protokolliert
+      *> wird.
+           move "N" to WS-KONTO-SPEICHERN-OK
+           move WS-BUCHUNG-KONTO-NR to WS-KONTO-REL-KEY
+           read KONTO-DATEI
+           if KONTO-STATUS-OK
+               move WS-BUCHUNG-SALDO to KONTO-GUTHABEN
+               rewrite KONTO-SATZ
+               if KONTO-STATUS-OK
+                   move "J" to WS-KONTO-SPEICHERN-OK
+               else
+                   display "Fehler beim Speichern von Konto " WS-BUCHUNG-KONTO-NR
+                       " (Status " WS-KONTO-STATUS ") - Buchung abgebrochen"
+               end-if
+           else
+               display "Fehler beim Lesen von Konto " WS-BUCHUNG-KONTO-NR
+                   " (Status " WS-KONTO-STATUS ") - Buchung abgebrochen"
+           end-if.
+
+       KONTO-DATEI-SCHLIESSEN.
+           close KONTO-DATEI.
+
+       TRANS-DATEI-OEFFNEN.
+      *> Haengt an das bestehende Tagesprotokoll an; existiert die
+      *> Datei noch nicht (erster Lauf des Tages), wird sie angelegt.
+           open extend TRANS-DATEI
+           if WS-TRANS-STATUS = "35"
+               open output TRANS-DATEI
+               close TRANS-DATEI
+               open extend TRANS-DATEI
+           end-if.
+
+       TRANSAKTION-PROTOKOLLIEREN.
+      *> Haengt einen Satz an das Tagesprotokoll an. WS-TRANS-ART,
+      *> Betrag und WS-BUCHUNG-KONTO-NR/-SALDO muessen vom Aufrufer
+      *> vorbelegt sein (WS-TRANS-REF bleibt bei Einzelbuchungen ZERO,
+      *> bei einer UEBERWEISUNG ist er fuer beide Seiten identisch).
+           move FUNCTION CURRENT-DATE to WS-JETZT
+           move WS-JETZT(1:8) to TRANS-DATUM
+           move WS-JETZT(9:6) to TRANS-ZEIT
+           move WS-BUCHUNG-KONTO-NR to TRANS-KONTO-NR
+           move WS-TRANS-ART to TRANS-ART
+           move Betrag to TRANS-BETRAG
+           move WS-BUCHUNG-SALDO to TRANS-SALDO-NACH
+           move WS-TRANS-REF to TRANS-REF
+           write TRANS-SATZ
+           if not TRANS-STATUS-OK
+               display "Fehler beim Schreiben des Tagesprotokolls fuer Konto "
+                   WS-BUCHUNG-KONTO-NR " (Status " WS-TRANS-STATUS
+                   ") - Buchung wurde gespeichert, aber nicht protokolliert!"
+           end-if.
+
+       TRANS-DATEI-SCHLIESSEN.
+           close TRANS-DATEI.
+
+       UEBERWEISEN-VERARBEITEN.
+      *> Ueberweist einen Betrag vom geladenen Konto auf ein anderes
+      *> Konto. Beide Seiten werden erst nach vollstaendiger Pruefung
+      *> (Zielkonto vorhanden, Betrag gedeckt) gebucht und unter
+      *> derselben WS-TRANS-REF protokolliert, damit die Ueberweisung
+      *> nicht nur zur Haelfte angewendet werden kann.
+           display "Du hast dich fuer UEBERWEISEN entschieden"
+           move KONTO-NR to WS-QUELLE-KONTO-NR
+           display "Auf welches Konto moechtest du ueberweisen?"
+           accept WS-ZIEL-KONTO-NR
+
+           if WS-ZIEL-KONTO-NR = WS-QUELLE-KONTO-NR
+               display "Quell- und Zielkonto muessen unterschiedlich sein - Ueberweisung abgebrochen"
+           else
+               move WS-ZIEL-KONTO-NR to WS-KONTO-REL-KEY
+               read KONTO-DATEI
+                   invalid key
+                       display "Dieses Zielkonto gibt es nicht - Ueberweisung abgebrochen"
+                   not invalid key
+                       move KONTO-GUTHABEN to WS-ZIEL-GUTHABEN
+
+                       move "N" to WS-BETRAG-GEDECKT
+                       perform until BETRAG-GEDECKT
+                           display "Welchen Betrag moechtest du ueberweisen?"
+                           perform BETRAG-EINLESEN
+                           move Betrag to Betrag-Formatiert
+                           if Betrag > Guthaben
+                               move Guthaben to Guthaben-Display
+                               display "Nicht genuegend Guthaben! Dein Kontostand liegt bei "
+                                   Guthaben-Display " Euro"
+                           else
+                               move "J" to WS-BETRAG-GEDECKT
+                           end-if
+                       end-perform
+
+                       move FUNCTION CURRENT-DATE to WS-JETZT
+                       compute WS-TRANS-REF = FUNCTION NUMVAL(WS-JETZT(1:14))
+
+                       move WS-QUELLE-KONTO-NR to WS-BUCHUNG-KONTO-NR
+                       move Guthaben to WS-BUCHUNG-SALDO
+                       move "UEBERW-SOLL" to WS-TRANS-ART
+                       perform BETRAG-BELASTEN
+
+                       if KONTO-SPEICHERN-OK
+                           move WS-BUCHUNG-SALDO to Guthaben
+
+                           move WS-ZIEL-KONTO-NR to WS-BUCHUNG-KONTO-NR
+                           move WS-ZIEL-GUTHABEN to WS-BUCHUNG-SALDO
+                           move "UEBERW-HABEN" to WS-TRANS-ART
+                           perform BETRAG-GUTSCHREIBEN
+
+                           if KONTO-SPEICHERN-OK
+                               display "Es wurden " Betrag-Formatiert
+                                   " an Konto " WS-ZIEL-KONTO-NR " ueberwiesen"
+                           else
+                               display "Fehler beim Gutschreiben auf Konto " WS-ZIEL-KONTO-NR
+                                   " - Ueberweisung wurde bereits belastet! Bitte Konto "
+                                   WS-QUELLE-KONTO-NR " pruefen"
+                           end-if
+                       else
+                           display "Ueberweisung abgebrochen - Quellkonto " WS-QUELLE-KONTO-NR
+                               " konnte nicht belastet werden"
+                       end-if
+
+                       move ZERO to WS-TRANS-REF
+               end-read
+           end-if.
+
+       WAHL-EINLESEN.
+      *> Liest die Menuewahl ein und wiederholt die Frage, solange keine
+      *> gueltige Ziffer von 1 bis 5 eingegeben wurde, damit ein
+      *> Tippfehler nicht einfach zur "Ungueltige Wahl"-Meldung und zum
+      *> sofortigen Programmende fuehrt. Nach WS-MAX-VERSUCHE erfolglosen
+      *> Versuchen (z.B. weil am Bildschirm/Stdin keine Eingabe mehr
+      *> kommt) wird die Sitzung sauber beendet statt endlos weiterzufragen.
+           move "N" to WS-WAHL-GUELTIG
+           move ZERO to WS-WAHL-VERSUCHE
+           perform until WAHL-GUELTIG or WS-WAHL-VERSUCHE >= WS-MAX-VERSUCHE
+               accept WS-WAHL-EINGABE
+               add 1 to WS-WAHL-VERSUCHE
+               if WS-WAHL-EINGABE is numeric
+                   move WS-WAHL-EINGABE to WAHL
+                   if WAHL >= 1 and WAHL <= 5
+                       move "J" to WS-WAHL-GUELTIG
+                   else
+                       display "Ungueltige Wahl! Bitte eine Ziffer von 1 bis 5 eingeben"
+                   end-if
+               else
+                   display "Ungueltige Eingabe! Bitte eine Ziffer von 1 bis 5 eingeben"
+               end-if
+           end-perform
+
+           if not WAHL-GUELTIG
+               display "Keine gueltige Eingabe erhalten - Sitzung wird beendet"
+               perform KONTO-DATEI-SCHLIESSEN
+               perform TRANS-DATEI-SCHLIESSEN
+               stop run
+           end-if.
+
+       BETRAG-EINLESEN.
+      *> Liest einen Geldbetrag ein und wiederholt die Frage, bis eine
+      *> gueltige, positive Zahl eingegeben wurde (statt mit Buchstaben
+      *> oder einem negativen Betrag einfach weiterzumachen). Nach
+      *> WS-MAX-VERSUCHE erfolglosen Versuchen wird die Sitzung sauber
+      *> beendet statt endlos weiterzufragen (s. WAHL-EINLESEN).
+           move "N" to WS-BETRAG-FORMAT-OK
+           move ZERO to WS-BETRAG-VERSUCHE
+           perform until BETRAG-FORMAT-OK or WS-BETRAG-VERSUCHE >= WS-MAX-VERSUCHE
+               accept WS-BETRAG-EINGABE
+               add 1 to WS-BETRAG-VERSUCHE
+               if FUNCTION TEST-NUMVAL(WS-BETRAG-EINGABE) = 0
+                   compute WS-BETRAG-PRUEF = FUNCTION NUMVAL(WS-BETRAG-EINGABE)
+                       on size error
+                           display "Ungueltiger Betrag! Bitte eine Zahl bis 9.999.999,99 eingeben"
+                       not on size error
+                           if WS-BETRAG-PRUEF > 0
+                               move WS-BETRAG-PRUEF to Betrag
+                               move "J" to WS-BETRAG-FORMAT-OK
+                           else
+                               display "Ungueltiger Betrag! Bitte eine Zahl groesser 0 eingeben"
+                           end-if
+                   end-compute
+               else
+                   display "Ungueltige Eingabe! Bitte eine Zahl eingeben, z.B. 100,00"
+               end-if
+           end-perform
+
+           if not BETRAG-FORMAT-OK
+               display "Keine gueltige Eingabe erhalten - Sitzung wird beendet"
+               perform KONTO-DATEI-SCHLIESSEN
+               perform TRANS-DATEI-SCHLIESSEN
+               stop run
+           end-if.
