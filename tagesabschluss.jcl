@@ -0,0 +1,15 @@
+//TAGABS   JOB (ERKANBK),'TAGESABSCHLUSS',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* Nightly end-of-day closing job for the Erkan-Bank ledger.
+//* Runs after hours, once the teller program (BANK-AUSWAHL) is
+//* no longer active: rolls KONTODAT balances into HISTORIE and
+//* empties TRANSDAT so the next business day starts clean.
+//* Illustrative JCL - this repository's GnuCOBOL runtime has no
+//* JES to submit it to; the real batch step is TAGESABSCHLUSS
+//* (tagesabschluss.cob), run directly via its compiled executable.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=TAGESABSCHLUSS
+//KONTODAT DD   DSN=ERKANBK.PROD.KONTODAT,DISP=SHR
+//TRANSDAT DD   DSN=ERKANBK.PROD.TRANSDAT,DISP=SHR
+//HISTORIE DD   DSN=ERKANBK.PROD.HISTORIE,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
