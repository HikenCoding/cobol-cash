@@ -0,0 +1,12 @@
+      *> Kontostammsatz der KONTO-DATEI (Kontenstammdatei der Erkan-Bank).
+      *> Die Datei ist ORGANIZATION RELATIVE, KONTO-NR dient zugleich als
+      *> RELATIVE KEY (WS-KONTO-REL-KEY), da der indizierte Dateitreiber
+      *> in dieser GnuCOBOL-Umgebung nicht verfuegbar ist. Weil KONTO-NR
+      *> damit direkt die physische Satznummer ist, begrenzt main.cob
+      *> (WS-MAX-KONTO-NR) die vergebenen Kontonummern auf einen kleinen
+      *> Bereich, damit eine einzelne hohe Kontonummer nicht die ganze
+      *> Datei bis dorthin auffuellt.
+       01 KONTO-SATZ.
+           05 KONTO-NR                        PIC 9(6).
+           05 KONTO-INHABER                   PIC X(30).
+           05 KONTO-GUTHABEN                  PIC 9(7)V99.
