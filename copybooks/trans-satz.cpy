@@ -0,0 +1,12 @@
+      *> Satz der TRANS-DATEI (taegliches Transaktionsprotokoll). Jede
+      *> EINZAHLUNG/AUSZAHLUNG/ZINSGUTSCHRIFT/UEBERWEISUNG haengt hier
+      *> einen Satz an, damit sich ein Tag im Nachhinein rekonstruieren
+      *> laesst (Kontoauszug, Tagesabschluss, Kontenabgleich).
+       01 TRANS-SATZ.
+           05 TRANS-DATUM                     PIC 9(8).
+           05 TRANS-ZEIT                      PIC 9(6).
+           05 TRANS-KONTO-NR                  PIC 9(6).
+           05 TRANS-ART                       PIC X(12).
+           05 TRANS-BETRAG                    PIC 9(7)V99.
+           05 TRANS-SALDO-NACH                PIC 9(7)V99.
+           05 TRANS-REF                       PIC 9(14).
