@@ -0,0 +1,8 @@
+      *> Satz der HISTORIE-DATEI (Tagesabschluss-Historie). Je Konto und
+      *> abgeschlossenem Geschaeftstag ein Schnappschuss des Endsaldos,
+      *> geschrieben vom Tagesabschluss-Batchlauf (tagesabschluss.cob).
+       01 HIST-SATZ.
+           05 HIST-DATUM                      PIC 9(8).
+           05 HIST-KONTO-NR                   PIC 9(6).
+           05 HIST-INHABER                    PIC X(30).
+           05 HIST-SALDO                      PIC 9(7)V99.
