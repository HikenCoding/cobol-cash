@@ -0,0 +1,109 @@
+       identification division.
+        program-id. tagesabschluss.
+
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+
+       input-output section.
+       file-control.
+      *> Kontenstammdatei wird nur lesend, satzweise durchlaufen (s.
+      *> Hinweis zu ORGANIZATION RELATIVE in main.cob).
+           select KONTO-DATEI assign to "KONTODAT"
+               organization is relative
+               access mode is sequential
+               file status is WS-KONTO-STATUS.
+
+           select TRANS-DATEI assign to "TRANSDAT"
+               organization is line sequential
+               file status is WS-TRANS-STATUS.
+
+      *> Historie der Tagesabschluesse - waechst taeglich, wird anders
+      *> als TRANS-DATEI nie zurueckgesetzt (s. copybooks/hist-satz.cpy).
+           select HISTORIE-DATEI assign to "HISTORIE"
+               organization is line sequential
+               file status is WS-HIST-STATUS.
+
+       data division.
+       file section.
+       fd  KONTO-DATEI.
+       copy "konto-satz.cpy".
+
+       fd  TRANS-DATEI.
+       copy "trans-satz.cpy".
+
+       fd  HISTORIE-DATEI.
+       copy "hist-satz.cpy".
+
+       working-storage section.
+
+       01 WS-KONTO-STATUS                     PIC XX.
+       01 WS-TRANS-STATUS                     PIC XX.
+       01 WS-HIST-STATUS                      PIC XX.
+
+       01 WS-KONTEN-ENDE                      PIC X VALUE "N".
+           88 KONTEN-ENDE                     VALUE "J".
+
+       01 WS-HEUTE                            PIC X(8).
+       01 WS-JETZT                            PIC X(21).
+       01 WS-ANZAHL-KONTEN                    PIC 9(6) VALUE ZERO.
+
+
+       procedure division.
+       HAUPT-ABLAUF.
+      *> Tagesabschluss-Batchlauf: schreibt fuer jedes Konto einen
+      *> datierten Schnappschuss des Endsaldos in die HISTORIE-DATEI
+      *> und setzt danach das taegliche Transaktionsprotokoll zurueck,
+      *> damit der naechste Geschaeftstag mit einem leeren Protokoll
+      *> beginnt (s. auch tagesabschluss.jcl fuer den Produktions-Job).
+           display "===== Tagesabschluss Erkan-Bank =====".
+           move FUNCTION CURRENT-DATE to WS-JETZT
+           move WS-JETZT(1:8) to WS-HEUTE
+           display "Datum: " WS-HEUTE.
+
+           perform HISTORIE-SCHREIBEN.
+           perform TRANS-DATEI-ZURUECKSETZEN.
+
+           display "Konten in die Historie uebernommen: " WS-ANZAHL-KONTEN.
+           display "Tagesprotokoll zurueckgesetzt.".
+           display "======================================".
+           stop run.
+
+       HISTORIE-SCHREIBEN.
+           open input KONTO-DATEI
+
+           open extend HISTORIE-DATEI
+           if WS-HIST-STATUS = "35"
+               open output HISTORIE-DATEI
+               close HISTORIE-DATEI
+               open extend HISTORIE-DATEI
+           end-if
+
+           if WS-KONTO-STATUS = "35"
+               continue
+           else
+               perform until KONTEN-ENDE
+                   read KONTO-DATEI
+                       at end
+                           move "J" to WS-KONTEN-ENDE
+                       not at end
+                           move WS-HEUTE to HIST-DATUM
+                           move KONTO-NR to HIST-KONTO-NR
+                           move KONTO-INHABER to HIST-INHABER
+                           move KONTO-GUTHABEN to HIST-SALDO
+                           write HIST-SATZ
+                           add 1 to WS-ANZAHL-KONTEN
+                   end-read
+               end-perform
+               close KONTO-DATEI
+           end-if
+
+           close HISTORIE-DATEI.
+
+       TRANS-DATEI-ZURUECKSETZEN.
+      *> OPEN OUTPUT auf eine bestehende LINE SEQUENTIAL Datei leert
+      *> sie; damit beginnt der naechste Geschaeftstag mit einem neuen,
+      *> leeren Transaktionsprotokoll.
+           open output TRANS-DATEI
+           close TRANS-DATEI.
