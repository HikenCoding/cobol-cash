@@ -0,0 +1,169 @@
+       identification division.
+        program-id. kontenabgleich.
+
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+
+       input-output section.
+       file-control.
+      *> Kontenstammdatei wird nur lesend, satzweise durchlaufen (s.
+      *> Hinweis zu ORGANIZATION RELATIVE in main.cob).
+           select KONTO-DATEI assign to "KONTODAT"
+               organization is relative
+               access mode is sequential
+               file status is WS-KONTO-STATUS.
+
+           select TRANS-DATEI assign to "TRANSDAT"
+               organization is line sequential
+               file status is WS-TRANS-STATUS.
+
+      *> Historie der Tagesabschluesse liefert den letzten bekannten,
+      *> bereits abgeschlossenen Saldo eines Kontos vor dem heutigen
+      *> Tagesprotokoll (s. tagesabschluss.cob / copybooks/hist-satz.cpy).
+           select HISTORIE-DATEI assign to "HISTORIE"
+               organization is line sequential
+               file status is WS-HIST-STATUS.
+
+       data division.
+       file section.
+       fd  KONTO-DATEI.
+       copy "konto-satz.cpy".
+
+       fd  TRANS-DATEI.
+       copy "trans-satz.cpy".
+
+       fd  HISTORIE-DATEI.
+       copy "hist-satz.cpy".
+
+       working-storage section.
+
+       01 WS-KONTO-STATUS                     PIC XX.
+       01 WS-TRANS-STATUS                     PIC XX.
+       01 WS-HIST-STATUS                      PIC XX.
+
+       01 WS-KONTEN-ENDE                      PIC X VALUE "N".
+           88 KONTEN-ENDE                     VALUE "J".
+       01 WS-TRANS-ENDE                       PIC X VALUE "N".
+           88 TRANS-ENDE                      VALUE "J".
+       01 WS-HIST-ENDE                        PIC X VALUE "N".
+           88 HIST-ENDE                       VALUE "J".
+
+       01 WS-SALDO-ERWARTET                   PIC S9(7)V99.
+      *> WS-SALDO-ERWARTET kann bei einer Abweichung negativ ausfallen;
+      *> PIC Z.ZZZ.ZZ9,99 ist vorzeichenlos und wuerde das Minus
+      *> stillschweigend verschlucken, daher vorzeichenbehaftete Masken
+      *> fuer beide angezeigten Saldi.
+       01 WS-SALDO-ERWARTET-DISPLAY           PIC Z.ZZZ.ZZ9,99-.
+       01 WS-SALDO-IST-DISPLAY                PIC Z.ZZZ.ZZ9,99-.
+
+       01 WS-GEPRUEFTE-KONTEN                 PIC 9(6) VALUE ZERO.
+       01 WS-ABWEICHUNGEN                     PIC 9(6) VALUE ZERO.
+
+
+       procedure division.
+       HAUPT-ABLAUF.
+      *> Prueft fuer jedes Konto, ob der gespeicherte Kontostand zu dem
+      *> Saldo passt, der sich aus dem letzten Tagesabschluss plus den
+      *> Buchungen des heutigen Transaktionsprotokolls ergibt, und
+      *> meldet jede Abweichung - z.B. wenn KONTO-GUTHABEN auf anderem
+      *> Weg als ueber die Buchungsparagraphen veraendert wurde.
+           display "===== Kontenabgleich Erkan-Bank =====".
+
+           open input KONTO-DATEI
+           if WS-KONTO-STATUS = "35"
+               continue
+           else
+               perform until KONTEN-ENDE
+                   read KONTO-DATEI
+                       at end
+                           move "J" to WS-KONTEN-ENDE
+                       not at end
+                           perform KONTO-ABGLEICHEN
+                   end-read
+               end-perform
+               close KONTO-DATEI
+           end-if.
+
+           display " ".
+           display "Gepruefte Konten: " WS-GEPRUEFTE-KONTEN.
+           display "Abweichungen:     " WS-ABWEICHUNGEN.
+           if WS-ABWEICHUNGEN = ZERO
+               display "Ergebnis: ABGLEICH OK"
+           else
+               display "Ergebnis: ABWEICHUNGEN GEFUNDEN - bitte pruefen"
+           end-if.
+           display "=======================================".
+           stop run.
+
+       KONTO-ABGLEICHEN.
+           add 1 to WS-GEPRUEFTE-KONTEN
+
+           move ZERO to WS-SALDO-ERWARTET
+           perform LETZTEN-ABSCHLUSSSALDO-ERMITTELN
+           perform HEUTIGE-BUCHUNGEN-AUFSUMMIEREN
+
+           move KONTO-GUTHABEN to WS-SALDO-IST-DISPLAY
+           move WS-SALDO-ERWARTET to WS-SALDO-ERWARTET-DISPLAY
+
+           if WS-SALDO-ERWARTET = KONTO-GUTHABEN
+               display "Konto " KONTO-NR " (" KONTO-INHABER "): OK - "
+                   WS-SALDO-IST-DISPLAY " Euro"
+           else
+               add 1 to WS-ABWEICHUNGEN
+               display "Konto " KONTO-NR " (" KONTO-INHABER "): ABWEICHUNG! "
+                   "gespeichert=" WS-SALDO-IST-DISPLAY
+                   " erwartet=" WS-SALDO-ERWARTET-DISPLAY
+           end-if.
+
+       LETZTEN-ABSCHLUSSSALDO-ERMITTELN.
+      *> WS-SALDO-ERWARTET beginnt bei 0,00 (Startsaldo eines neuen
+      *> Kontos); existiert in der Historie bereits ein Abschlusssaldo
+      *> fuer dieses Konto, gilt der zuletzt geschriebene (die Datei
+      *> waechst chronologisch, s. tagesabschluss.cob).
+           move "N" to WS-HIST-ENDE
+           open input HISTORIE-DATEI
+           if WS-HIST-STATUS = "35"
+               continue
+           else
+               perform until HIST-ENDE
+                   read HISTORIE-DATEI
+                       at end
+                           move "J" to WS-HIST-ENDE
+                       not at end
+                           if HIST-KONTO-NR = KONTO-NR
+                               move HIST-SALDO to WS-SALDO-ERWARTET
+                           end-if
+                   end-read
+               end-perform
+               close HISTORIE-DATEI
+           end-if.
+
+       HEUTIGE-BUCHUNGEN-AUFSUMMIEREN.
+      *> Addiert die heutigen Buchungen des Kontos auf den zuletzt
+      *> abgeschlossenen Saldo - dieselbe Haben-/Soll-Einteilung wie in
+      *> kontoauszug.cob.
+           move "N" to WS-TRANS-ENDE
+           open input TRANS-DATEI
+           if WS-TRANS-STATUS = "35"
+               continue
+           else
+               perform until TRANS-ENDE
+                   read TRANS-DATEI
+                       at end
+                           move "J" to WS-TRANS-ENDE
+                       not at end
+                           if TRANS-KONTO-NR = KONTO-NR
+                               if TRANS-ART = "EINZAHLEN" or TRANS-ART = "ZINSEN"
+                                   or TRANS-ART = "UEBERW-HABEN"
+                                   add TRANS-BETRAG to WS-SALDO-ERWARTET
+                               else if TRANS-ART = "AUSZAHLEN"
+                                   or TRANS-ART = "UEBERW-SOLL"
+                                   subtract TRANS-BETRAG from WS-SALDO-ERWARTET
+                               end-if
+                           end-if
+                   end-read
+               end-perform
+               close TRANS-DATEI
+           end-if.
