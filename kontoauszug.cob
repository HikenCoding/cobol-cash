@@ -0,0 +1,140 @@
+       identification division.
+        program-id. kontoauszug.
+
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+
+       input-output section.
+       file-control.
+      *> Kontenstammdatei wird nur lesend, satzweise von vorne bis
+      *> hinten durchlaufen (s. Hinweis zu ORGANIZATION RELATIVE in
+      *> main.cob / copybooks/konto-satz.cpy).
+           select KONTO-DATEI assign to "KONTODAT"
+               organization is relative
+               access mode is sequential
+               file status is WS-KONTO-STATUS.
+
+           select TRANS-DATEI assign to "TRANSDAT"
+               organization is line sequential
+               file status is WS-TRANS-STATUS.
+
+       data division.
+       file section.
+       fd  KONTO-DATEI.
+       copy "konto-satz.cpy".
+
+       fd  TRANS-DATEI.
+       copy "trans-satz.cpy".
+
+       working-storage section.
+
+       01 WS-KONTO-STATUS                     PIC XX.
+       01 WS-TRANS-STATUS                     PIC XX.
+
+       01 WS-KONTEN-ENDE                      PIC X VALUE "N".
+           88 KONTEN-ENDE                     VALUE "J".
+       01 WS-TRANS-ENDE                       PIC X VALUE "N".
+           88 TRANS-ENDE                      VALUE "J".
+
+       01 WS-SALDO                            PIC S9(7)V99.
+      *> Der Eroeffnungssaldo (aus WS-SALDO) kann bei der Ruecknahme der
+      *> heutigen Buchungen negativ werden - PIC Z.ZZZ.ZZ9,99 ist
+      *> vorzeichenlos und wuerde das Minus stillschweigend verschlucken,
+      *> daher eine vorzeichenbehaftete Bildschirmmaske.
+       01 WS-SALDO-DISPLAY                    PIC Z.ZZZ.ZZ9,99-.
+       01 Betrag-Formatiert                   PIC Z.ZZZ.ZZ9,99.
+
+
+       procedure division.
+       HAUPT-ABLAUF.
+      *> Liest die komplette Kontenstammdatei und druckt fuer jedes
+      *> Konto einen Kontoauszug mit Eroeffnungssaldo, den heutigen
+      *> Buchungen aus dem Tagesprotokoll und dem Endsaldo.
+           display "===== Kontoauszug Erkan-Bank =====".
+
+           open input KONTO-DATEI
+           if WS-KONTO-STATUS = "35"
+               continue
+           else
+               perform until KONTEN-ENDE
+                   read KONTO-DATEI
+                       at end
+                           move "J" to WS-KONTEN-ENDE
+                       not at end
+                           perform KONTO-AUSZUG-DRUCKEN
+                   end-read
+               end-perform
+               close KONTO-DATEI
+           end-if.
+
+           display "===================================".
+           stop run.
+
+       KONTO-AUSZUG-DRUCKEN.
+           display " ".
+           display "Konto-Nr.: " KONTO-NR "  Inhaber: " KONTO-INHABER.
+
+           move KONTO-GUTHABEN to WS-SALDO
+           perform EROEFFNUNGSSALDO-ERMITTELN
+           move WS-SALDO to WS-SALDO-DISPLAY
+           display "  Eroeffnungssaldo: " WS-SALDO-DISPLAY " Euro".
+
+           perform POSITIONEN-DRUCKEN
+
+           move KONTO-GUTHABEN to WS-SALDO-DISPLAY
+           display "  Endsaldo:         " WS-SALDO-DISPLAY " Euro".
+
+       EROEFFNUNGSSALDO-ERMITTELN.
+      *> WS-SALDO enthaelt beim Aufruf den aktuellen (End-)Saldo; die
+      *> heutigen Buchungen des Kontos werden rueckgaengig gerechnet,
+      *> um den Saldo am Tagesbeginn zu ermitteln.
+           move "N" to WS-TRANS-ENDE
+           open input TRANS-DATEI
+           if WS-TRANS-STATUS = "35"
+               continue
+           else
+               perform until TRANS-ENDE
+                   read TRANS-DATEI
+                       at end
+                           move "J" to WS-TRANS-ENDE
+                       not at end
+                           if TRANS-KONTO-NR = KONTO-NR
+                               if TRANS-ART = "EINZAHLEN" or TRANS-ART = "ZINSEN"
+                                   or TRANS-ART = "UEBERW-HABEN"
+                                   subtract TRANS-BETRAG from WS-SALDO
+                               else if TRANS-ART = "AUSZAHLEN"
+                                   or TRANS-ART = "UEBERW-SOLL"
+                                   add TRANS-BETRAG to WS-SALDO
+                               end-if
+                           end-if
+                   end-read
+               end-perform
+               close TRANS-DATEI
+           end-if.
+
+       POSITIONEN-DRUCKEN.
+      *> Liest das Tagesprotokoll ein zweites Mal und druckt jede zum
+      *> Konto gehoerende Buchung mit dem jeweiligen Saldo danach.
+           move "N" to WS-TRANS-ENDE
+           open input TRANS-DATEI
+           if WS-TRANS-STATUS = "35"
+               continue
+           else
+               perform until TRANS-ENDE
+                   read TRANS-DATEI
+                       at end
+                           move "J" to WS-TRANS-ENDE
+                       not at end
+                           if TRANS-KONTO-NR = KONTO-NR
+                               move TRANS-BETRAG to Betrag-Formatiert
+                               move TRANS-SALDO-NACH to WS-SALDO-DISPLAY
+                               display "  " TRANS-DATUM " " TRANS-ART
+                                   " " Betrag-Formatiert
+                                   "  Saldo danach: " WS-SALDO-DISPLAY
+                           end-if
+                   end-read
+               end-perform
+               close TRANS-DATEI
+           end-if.
